@@ -0,0 +1,345 @@
+      $set sourceformat"free"
+
+      *>============================================================================================
+       identification division.
+       program-id. PROGRAMA03.
+      *>============================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                     Resumo de Custo de Folha por UF / Estado Civil
+      *>            --------------------------------------------------------
+      *>            Lê arqindexado01 (FUNCION.CAD), ordena por UF e Estado
+      *>            Civil e emite um relatório de quebra de controle com a
+      *>            quantidade de funcionários e o total de salário base e
+      *>            de salário família de cada grupo, encerrando com o total
+      *>            geral.
+      *>
+
+      *>============================================================================================
+       environment division.
+            special-names. decimal-point is comma.
+
+            input-output section.
+            file-control.
+
+            select arqindexado01 assign to disk wid-arqindexado01
+                   organization    is indexed
+                   access mode     is sequential
+                   record key      is reg-chave
+                   file status     is ws-resultado-acesso.
+
+            select arqordenado01 assign to disk wid-arqordenado01.
+
+            select arqrelatorio01 assign to disk wid-arqrelatorio01
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ws-resultado-acesso-relat.
+
+      *>============================================================================================
+       data division.
+
+       fd  arqindexado01.
+
+       01  reg-arq-indexado-01.
+           03  reg-chave.
+               05  reg-cd-funcionario    pic 9(07).
+           03  reg-no-funcionario        pic x(30).
+           03  reg-en-funcionario        pic x(30).
+           03  reg-nu-funcionario        pic 9(05).
+           03  reg-cp-funcionario        pic 9(11).
+           03  reg-te-funcionario        pic 9(09).
+           03  reg-vl-salario-base       pic 9(07)v99.
+           03  reg-vl-salario-familia    pic 9(05)v99.
+           03  reg-ec-funcionario        pic x(01).
+           03  reg-uf-funcionario        pic x(02).
+           03  reg-ci-funcionario        pic x(17).
+           03  reg-ba-funcionario        pic x(17).
+           03  reg-dt-hr-alteracao.
+               05  reg-dt-alteracao      pic 9(08).
+               05  reg-hr-alteracao      pic 9(06).
+
+       sd  arqordenado01.
+
+       01  ord-registro-ordenado.
+           03  ord-uf-funcionario        pic x(02).
+           03  ord-ec-funcionario        pic x(01).
+           03  ord-cd-funcionario        pic 9(07).
+           03  ord-vl-salario-base       pic 9(07)v99.
+           03  ord-vl-salario-familia    pic 9(05)v99.
+
+       fd  arqrelatorio01.
+
+       01  reg-arq-relatorio-01          pic x(80).
+
+      *>============================================================================================
+       working-storage section.
+
+       01   ws-campos-de-trabalho.
+            03 ws-resultado-acesso         pic x(2).
+               88 ws-operacao-ok           value "00" "02".
+            03 ws-resultado-acesso-relat   pic x(2).
+               88 ws-gravacao-ok           value "00" "02".
+            03 ws-sw-fim-ordenado          pic x(01) value "N".
+               88 ws-fim-ordenado          value "S".
+               88 ws-nao-fim-ordenado      value "N".
+            03 ws-sw-primeiro-registro     pic x(01) value "S".
+               88 ws-primeiro-registro     value "S".
+               88 ws-registro-ja-processado value "N".
+
+       01   ws-configuracao-arquivos.
+            03 wid-arqindexado01           pic x(100).
+            03 wid-arqordenado01           pic x(100).
+            03 wid-arqrelatorio01          pic x(150).
+            03 ws-caminho-arqindexado01    pic x(100).
+            03 ws-caminho-arqrelatorio01   pic x(80).
+            03 ws-data-atual               pic 9(08).
+
+       01   ws-controle-caminho.
+            03 ws-tam-caminho-relatorio    pic 9(03).
+
+       01   ws-acumuladores-grupo.
+            03 ws-uf-anterior              pic x(02) value spaces.
+            03 ws-ec-anterior              pic x(01) value spaces.
+            03 ws-qt-funcionarios-grupo    pic 9(05) value zeros.
+            03 ws-tt-salario-base-grupo    pic 9(09)v99 value zeros.
+            03 ws-tt-salario-familia-grupo pic 9(07)v99 value zeros.
+
+       01   ws-acumuladores-geral.
+            03 ws-qt-funcionarios-geral    pic 9(07) value zeros.
+            03 ws-tt-salario-base-geral    pic 9(11)v99 value zeros.
+            03 ws-tt-salario-familia-geral pic 9(09)v99 value zeros.
+
+       01   ws-descricao-estado-civil      pic x(10).
+
+       01   ws-linhas-de-impressao.
+            03 ws-linha-cabecalho-1.
+               05 filler                   pic x(80) value
+                  "RESUMO DE CUSTO DE FOLHA POR UF / ESTADO CIVIL".
+            03 ws-linha-cabecalho-2.
+               05 filler                   pic x(15) value "Emitido em ".
+               05 wl2-data                 pic 9(08).
+               05 filler                   pic x(57) value spaces.
+            03 ws-linha-cabecalho-3.
+               05 filler                   pic x(80) value
+                  "UF EST.CIVIL      QTDE      TOT.SALARIO BASE   TOT.SALARIO FAMILIA".
+            03 ws-linha-detalhe.
+               05 wld-uf                   pic x(02).
+               05 filler                   pic x(01) value space.
+               05 wld-ec-descricao         pic x(10).
+               05 filler                   pic x(01) value space.
+               05 wld-quantidade           pic zzz.zz9.
+               05 filler                   pic x(03) value spaces.
+               05 wld-salario-base         pic zzz.zzz.zz9,99.
+               05 filler                   pic x(01) value spaces.
+               05 wld-salario-familia      pic z.zzz.zz9,99.
+            03 ws-linha-total-geral.
+               05 filler                   pic x(15) value "TOTAL GERAL".
+               05 filler                   pic x(01) value space.
+               05 wltg-quantidade          pic zzz.zz9.
+               05 filler                   pic x(03) value spaces.
+               05 wltg-salario-base        pic zz.zzz.zzz.zz9,99.
+               05 filler                   pic x(03) value spaces.
+               05 wltg-salario-familia     pic zzz.zzz.zz9,99.
+
+      *>============================================================================================
+       procedure division.
+
+      *>============================================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao.
+       0000-saida.
+            stop run.
+
+      *>============================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1050-obtem-caminhos.
+       1000-exit.
+            exit.
+
+      *>============================================================================================
+       1050-obtem-caminhos section.
+       1050.
+            move spaces to ws-caminho-arqindexado01
+            accept ws-caminho-arqindexado01 from environment "FUNCION_CAD_PATH"
+            if   ws-caminho-arqindexado01 = spaces
+                 move "C:\FUNCION.CAD"         to wid-arqindexado01
+            else
+                 move ws-caminho-arqindexado01 to wid-arqindexado01
+            end-if
+
+            move spaces to ws-caminho-arqrelatorio01
+            accept ws-caminho-arqrelatorio01 from environment "FUNCION_RESUMO_DIR"
+            if   ws-caminho-arqrelatorio01 = spaces
+                 move "C:\Relatorios"          to ws-caminho-arqrelatorio01
+            end-if
+
+            accept ws-data-atual from date yyyymmdd
+
+            move zeros to ws-tam-caminho-relatorio
+            inspect ws-caminho-arqrelatorio01
+                    tallying ws-tam-caminho-relatorio for trailing spaces
+            compute ws-tam-caminho-relatorio =
+                    length of ws-caminho-arqrelatorio01 - ws-tam-caminho-relatorio
+
+            move spaces to wid-arqrelatorio01
+            string ws-caminho-arqrelatorio01
+                       (1:ws-tam-caminho-relatorio) delimited by size
+                   "\RESUMOUF."                     delimited by size
+                   ws-data-atual                     delimited by size
+                   into wid-arqrelatorio01
+
+            move "SORTWORK.TMP" to wid-arqordenado01.
+       1050-exit.
+            exit.
+
+      *>============================================================================================
+       2000-processamento section.
+       2000.
+            sort arqordenado01
+                 on ascending key ord-uf-funcionario ord-ec-funcionario
+                 input procedure  is 2100-fornece-registros
+                 output procedure is 2200-gera-relatorio.
+       2000-exit.
+            exit.
+
+      *>============================================================================================
+       2100-fornece-registros section.
+       2100.
+            open input arqindexado01
+            if   not ws-operacao-ok
+                 display "PROGRAMA03: erro ao abrir FUNCION.CAD - " ws-resultado-acesso
+                 exit section
+            end-if
+
+            read arqindexado01 next
+            perform 2110-libera-registro
+               thru 2110-libera-registro-exit
+               until not ws-operacao-ok
+
+            close arqindexado01.
+       2100-exit.
+            exit.
+
+      *>============================================================================================
+       2110-libera-registro section.
+       2110.
+            move reg-uf-funcionario     to ord-uf-funcionario
+            move reg-ec-funcionario     to ord-ec-funcionario
+            move reg-cd-funcionario     to ord-cd-funcionario
+            move reg-vl-salario-base    to ord-vl-salario-base
+            move reg-vl-salario-familia to ord-vl-salario-familia
+            release ord-registro-ordenado
+            read arqindexado01 next.
+       2110-libera-registro-exit.
+            exit.
+
+      *>============================================================================================
+       2200-gera-relatorio section.
+       2200.
+            open output arqrelatorio01
+            if   not ws-gravacao-ok
+                 display "PROGRAMA03: erro ao abrir relatório - " ws-resultado-acesso-relat
+                 exit section
+            end-if
+
+            perform 2210-imprime-cabecalho
+
+            return arqordenado01 at end set ws-fim-ordenado to true
+            perform 2220-processa-registro-ordenado
+               thru 2220-processa-registro-ordenado-exit
+               until ws-fim-ordenado
+
+            if   ws-registro-ja-processado
+                 perform 2230-imprime-quebra-grupo
+            end-if
+
+            perform 2240-imprime-total-geral
+
+            close arqrelatorio01.
+       2200-exit.
+            exit.
+
+      *>============================================================================================
+       2210-imprime-cabecalho section.
+       2210.
+            move ws-data-atual to wl2-data
+            write reg-arq-relatorio-01 from ws-linha-cabecalho-1
+            write reg-arq-relatorio-01 from ws-linha-cabecalho-2
+            write reg-arq-relatorio-01 from ws-linha-cabecalho-3.
+       2210-exit.
+            exit.
+
+      *>============================================================================================
+       2220-processa-registro-ordenado section.
+       2220.
+            if   ws-primeiro-registro
+                 move ord-uf-funcionario to ws-uf-anterior
+                 move ord-ec-funcionario to ws-ec-anterior
+                 move "N" to ws-sw-primeiro-registro
+            else
+                 if   ord-uf-funcionario not = ws-uf-anterior
+                 or   ord-ec-funcionario not = ws-ec-anterior
+                      perform 2230-imprime-quebra-grupo
+                      move ord-uf-funcionario to ws-uf-anterior
+                      move ord-ec-funcionario to ws-ec-anterior
+                 end-if
+            end-if
+
+            add 1                        to ws-qt-funcionarios-grupo
+            add ord-vl-salario-base      to ws-tt-salario-base-grupo
+            add ord-vl-salario-familia   to ws-tt-salario-familia-grupo
+
+            return arqordenado01 at end set ws-fim-ordenado to true.
+       2220-processa-registro-ordenado-exit.
+            exit.
+
+      *>============================================================================================
+       2230-imprime-quebra-grupo section.
+       2230.
+            evaluate ws-ec-anterior
+                when "S" move "Solteiro(a)" to ws-descricao-estado-civil
+                when "C" move "Casado(a)"   to ws-descricao-estado-civil
+                when other                  move "Nao informado" to ws-descricao-estado-civil
+            end-evaluate
+
+            move ws-uf-anterior              to wld-uf
+            move ws-descricao-estado-civil   to wld-ec-descricao
+            move ws-qt-funcionarios-grupo    to wld-quantidade
+            move ws-tt-salario-base-grupo    to wld-salario-base
+            move ws-tt-salario-familia-grupo to wld-salario-familia
+            write reg-arq-relatorio-01 from ws-linha-detalhe
+
+            add ws-qt-funcionarios-grupo    to ws-qt-funcionarios-geral
+            add ws-tt-salario-base-grupo    to ws-tt-salario-base-geral
+            add ws-tt-salario-familia-grupo to ws-tt-salario-familia-geral
+
+            move zeros  to ws-qt-funcionarios-grupo
+            move zeros  to ws-tt-salario-base-grupo
+            move zeros  to ws-tt-salario-familia-grupo.
+       2230-exit.
+            exit.
+
+      *>============================================================================================
+       2240-imprime-total-geral section.
+       2240.
+            move ws-qt-funcionarios-geral    to wltg-quantidade
+            move ws-tt-salario-base-geral    to wltg-salario-base
+            move ws-tt-salario-familia-geral to wltg-salario-familia
+            write reg-arq-relatorio-01 from ws-linha-total-geral.
+       2240-exit.
+            exit.
+
+      *>============================================================================================
+       3000-finalizacao section.
+       3000.
+            display "PROGRAMA03: relatório gerado - " wid-arqrelatorio01
+            display "PROGRAMA03: total de funcionários - " ws-qt-funcionarios-geral.
+       3000-exit.
+            exit.
+
+      *>
