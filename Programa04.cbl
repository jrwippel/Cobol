@@ -0,0 +1,229 @@
+      $set sourceformat"free"
+
+      *>============================================================================================
+       identification division.
+       program-id. PROGRAMA04.
+      *>============================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                     Reorganização de FUNCION.CAD (novo layout)
+      *>            --------------------------------------------------------
+      *>            Utilitário de conversão de execução única: lê um
+      *>            FUNCION.CAD gravado no layout anterior (CPF com 9
+      *>            dígitos, sem data/hora de alteração) e regrava cada
+      *>            registro no layout atual (CPF com 11 dígitos e o
+      *>            grupo de controle de concorrência reg-dt-hr-alteracao),
+      *>            para uso ANTES de colocar em produção uma versão do
+      *>            PROGRAMA01 que já espera o layout novo.
+      *>
+      *>            Os 9 dígitos do CPF antigo são deslocados para as 9
+      *>            posições mais significativas do campo novo; os 2
+      *>            dígitos verificadores, inexistentes no layout antigo,
+      *>            são gravados como zeros. Esses registros NÃO passarão
+      *>            na validação de dígito verificador (req. de validação
+      *>            de CPF) até que um digitador reabra e corrija o campo
+      *>            com o CPF completo e correto — o objetivo aqui é
+      *>            preservar os dados existentes e sinalizar a pendência,
+      *>            não adivinhar os dígitos verificadores corretos.
+      *>            reg-dt-hr-alteracao é gravado com a data/hora desta
+      *>            conversão, servindo de marco inicial para o controle
+      *>            de concorrência otimista do PROGRAMA01.
+      *>
+
+      *>============================================================================================
+       environment division.
+            special-names. decimal-point is comma.
+
+            input-output section.
+            file-control.
+
+            select arqindexadoorigem assign to disk wid-arqindexadoorigem
+                   organization    is indexed
+                   access mode     is sequential
+                   record key      is reg-chave-origem
+                   file status     is ws-resultado-acesso-origem.
+
+            select arqindexadodestino assign to disk wid-arqindexadodestino
+                   organization    is indexed
+                   access mode     is sequential
+                   record key      is reg-chave
+                   file status     is ws-resultado-acesso-destino.
+
+      *>============================================================================================
+       data division.
+
+      *>            Layout anterior ao req. de validação de CPF (9 dígitos,
+      *>            sem dígitos verificadores) e ao req. de controle de
+      *>            concorrência (sem data/hora de alteração).
+       fd  arqindexadoorigem.
+
+       01  reg-arq-indexado-origem.
+           03  reg-chave-origem.
+               05  reg-cd-funcionario-origem    pic 9(07).
+           03  reg-no-funcionario-origem        pic x(30).
+           03  reg-en-funcionario-origem        pic x(30).
+           03  reg-nu-funcionario-origem        pic 9(05).
+           03  reg-cp-funcionario-origem        pic 9(09).
+           03  reg-te-funcionario-origem        pic 9(09).
+           03  reg-vl-salario-base-origem       pic 9(07)v99.
+           03  reg-vl-salario-familia-origem    pic 9(05)v99.
+           03  reg-ec-funcionario-origem        pic x(01).
+           03  reg-uf-funcionario-origem        pic x(02).
+           03  reg-ci-funcionario-origem        pic x(17).
+           03  reg-ba-funcionario-origem        pic x(17).
+
+      *>            Layout atual (o mesmo de reg-arq-indexado-01 no PROGRAMA01).
+       fd  arqindexadodestino.
+
+       01  reg-arq-indexado-01.
+           03  reg-chave.
+               05  reg-cd-funcionario    pic 9(07).
+           03  reg-no-funcionario        pic x(30).
+           03  reg-en-funcionario        pic x(30).
+           03  reg-nu-funcionario        pic 9(05).
+           03  reg-cp-funcionario        pic 9(11).
+           03  reg-te-funcionario        pic 9(09).
+           03  reg-vl-salario-base       pic 9(07)v99.
+           03  reg-vl-salario-familia    pic 9(05)v99.
+           03  reg-ec-funcionario        pic x(01).
+           03  reg-uf-funcionario        pic x(02).
+           03  reg-ci-funcionario        pic x(17).
+           03  reg-ba-funcionario        pic x(17).
+           03  reg-dt-hr-alteracao.
+               05  reg-dt-alteracao      pic 9(08).
+               05  reg-hr-alteracao      pic 9(06).
+
+      *>============================================================================================
+       working-storage section.
+
+       01   ws-campos-de-trabalho.
+            03 ws-resultado-acesso-origem   pic x(2).
+               88 ws-origem-ok              value "00" "02".
+            03 ws-resultado-acesso-destino  pic x(2).
+               88 ws-destino-ok             value "00" "02".
+            03 ws-total-convertidos         pic 9(07) value zeros.
+
+       01   ws-configuracao-arquivos.
+            03 wid-arqindexadoorigem        pic x(100).
+            03 wid-arqindexadodestino       pic x(100).
+            03 ws-caminho-arqindexadoorigem pic x(100).
+            03 ws-caminho-arqindexadodestino pic x(100).
+
+       01   ws-controle-conversao.
+            03 ws-data-conversao            pic 9(08).
+            03 ws-hora-conversao            pic 9(06).
+
+      *>============================================================================================
+       procedure division.
+
+      *>============================================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao.
+       0000-saida.
+            stop run.
+
+      *>============================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1050-obtem-caminhos.
+       1000-exit.
+            exit.
+
+      *>============================================================================================
+       1050-obtem-caminhos section.
+       1050.
+            move spaces to ws-caminho-arqindexadoorigem
+            accept ws-caminho-arqindexadoorigem from environment "FUNCION_CAD_ORIGEM_PATH"
+            if   ws-caminho-arqindexadoorigem = spaces
+                 move "C:\FUNCION.CAD"                to wid-arqindexadoorigem
+            else
+                 move ws-caminho-arqindexadoorigem     to wid-arqindexadoorigem
+            end-if
+
+            move spaces to ws-caminho-arqindexadodestino
+            accept ws-caminho-arqindexadodestino from environment "FUNCION_CAD_DESTINO_PATH"
+            if   ws-caminho-arqindexadodestino = spaces
+                 move "C:\FUNCION.CAD.NOVO"            to wid-arqindexadodestino
+            else
+                 move ws-caminho-arqindexadodestino    to wid-arqindexadodestino
+            end-if
+
+            accept ws-data-conversao from date yyyymmdd
+            accept ws-hora-conversao from time.
+       1050-exit.
+            exit.
+
+      *>============================================================================================
+       2000-processamento section.
+       2000.
+            open input arqindexadoorigem
+            if   not ws-origem-ok
+                 display "PROGRAMA04: erro ao abrir FUNCION.CAD de origem - "
+                         ws-resultado-acesso-origem
+                 exit section
+            end-if
+
+            open output arqindexadodestino
+            if   not ws-destino-ok
+                 display "PROGRAMA04: erro ao abrir FUNCION.CAD de destino - "
+                         ws-resultado-acesso-destino
+                 close arqindexadoorigem
+                 exit section
+            end-if
+
+            read arqindexadoorigem next
+            perform 2100-converte-registro
+               thru 2100-converte-registro-exit
+               until not ws-origem-ok
+
+            close arqindexadoorigem
+            close arqindexadodestino
+
+            display "PROGRAMA04: conversão concluída - " wid-arqindexadodestino
+            display "PROGRAMA04: total de registros convertidos - " ws-total-convertidos
+            display "PROGRAMA04: CPFs migrados ficaram com os 2 dígitos verificadores"
+            display "            zerados e precisam ser corrigidos pelo digitador.".
+       2000-exit.
+            exit.
+
+      *>============================================================================================
+       2100-converte-registro section.
+       2100.
+            move reg-cd-funcionario-origem  to reg-cd-funcionario
+            move reg-no-funcionario-origem  to reg-no-funcionario
+            move reg-en-funcionario-origem  to reg-en-funcionario
+            move reg-nu-funcionario-origem  to reg-nu-funcionario
+            move reg-te-funcionario-origem  to reg-te-funcionario
+            move reg-vl-salario-base-origem to reg-vl-salario-base
+            move reg-vl-salario-familia-origem to reg-vl-salario-familia
+            move reg-ec-funcionario-origem  to reg-ec-funcionario
+            move reg-uf-funcionario-origem  to reg-uf-funcionario
+            move reg-ci-funcionario-origem  to reg-ci-funcionario
+            move reg-ba-funcionario-origem  to reg-ba-funcionario
+
+      *>            Desloca os 9 dígitos antigos para as posições mais
+      *>            significativas do campo novo; os 2 dígitos
+      *>            verificadores ficam zerados (ver cabeçalho do programa).
+            compute reg-cp-funcionario = reg-cp-funcionario-origem * 100
+
+            move ws-data-conversao          to reg-dt-alteracao
+            move ws-hora-conversao          to reg-hr-alteracao
+
+            write reg-arq-indexado-01
+            add 1 to ws-total-convertidos
+            read arqindexadoorigem next.
+       2100-converte-registro-exit.
+            exit.
+
+      *>============================================================================================
+       3000-finalizacao section.
+       3000.
+            continue.
+       3000-exit.
+            exit.
+
+      *>
