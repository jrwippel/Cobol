@@ -0,0 +1,211 @@
+      $set sourceformat"free"
+
+      *>============================================================================================
+       identification division.
+       program-id. PROGRAMA02.
+      *>============================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                     Backup Diário de FUNCION.CAD
+      *>            --------------------------------------------------------
+      *>            Lê arqindexado01 (FUNCION.CAD) sequencialmente por reg-chave
+      *>            e grava cada registro em um arquivo sequencial de backup
+      *>            datado, para permitir restauração caso o indexado seja
+      *>            corrompido.
+      *>
+
+      *>============================================================================================
+       environment division.
+            special-names. decimal-point is comma.
+
+            input-output section.
+            file-control.
+
+            select arqindexado01 assign to disk wid-arqindexado01
+                   organization    is indexed
+                   access mode     is sequential
+                   record key      is reg-chave
+                   file status     is ws-resultado-acesso.
+
+            select arqbackup01 assign to disk wid-arqbackup01
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ws-resultado-acesso-backup.
+
+      *>============================================================================================
+       data division.
+
+       fd  arqindexado01.
+
+       01  reg-arq-indexado-01.
+           03  reg-chave.
+               05  reg-cd-funcionario    pic 9(07).
+           03  reg-no-funcionario        pic x(30).
+           03  reg-en-funcionario        pic x(30).
+           03  reg-nu-funcionario        pic 9(05).
+           03  reg-cp-funcionario        pic 9(11).
+           03  reg-te-funcionario        pic 9(09).
+           03  reg-vl-salario-base       pic 9(07)v99.
+           03  reg-vl-salario-familia    pic 9(05)v99.
+           03  reg-ec-funcionario        pic x(01).
+           03  reg-uf-funcionario        pic x(02).
+           03  reg-ci-funcionario        pic x(17).
+           03  reg-ba-funcionario        pic x(17).
+           03  reg-dt-hr-alteracao.
+               05  reg-dt-alteracao      pic 9(08).
+               05  reg-hr-alteracao      pic 9(06).
+
+       fd  arqbackup01.
+
+       01  reg-arq-backup-01.
+           03  bkp-chave.
+               05  bkp-cd-funcionario    pic 9(07).
+           03  bkp-no-funcionario        pic x(30).
+           03  bkp-en-funcionario        pic x(30).
+           03  bkp-nu-funcionario        pic 9(05).
+           03  bkp-cp-funcionario        pic 9(11).
+           03  bkp-te-funcionario        pic 9(09).
+           03  bkp-vl-salario-base       pic 9(07)v99.
+           03  bkp-vl-salario-familia    pic 9(05)v99.
+           03  bkp-ec-funcionario        pic x(01).
+           03  bkp-uf-funcionario        pic x(02).
+           03  bkp-ci-funcionario        pic x(17).
+           03  bkp-ba-funcionario        pic x(17).
+           03  bkp-dt-hr-alteracao.
+               05  bkp-dt-alteracao      pic 9(08).
+               05  bkp-hr-alteracao      pic 9(06).
+
+      *>============================================================================================
+       working-storage section.
+
+       01   ws-campos-de-trabalho.
+            03 ws-resultado-acesso         pic x(2).
+               88 ws-operacao-ok           value "00" "02".
+            03 ws-resultado-acesso-backup  pic x(2).
+               88 ws-gravacao-ok           value "00" "02".
+            03 ws-total-registros          pic 9(07) value zeros.
+
+       01   ws-configuracao-arquivos.
+            03 wid-arqindexado01            pic x(100).
+            03 wid-arqbackup01               pic x(150).
+            03 ws-caminho-arqindexado01     pic x(100).
+            03 ws-caminho-diretorio-backup  pic x(80).
+            03 ws-data-atual                pic 9(08).
+
+       01   ws-controle-caminho.
+            03 ws-tam-diretorio-backup      pic 9(03).
+
+      *>============================================================================================
+       procedure division.
+
+      *>============================================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao.
+       0000-saida.
+            stop run.
+
+      *>============================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1050-obtem-caminhos.
+       1000-exit.
+            exit.
+
+      *>============================================================================================
+       1050-obtem-caminhos section.
+       1050.
+            move spaces to ws-caminho-arqindexado01
+            accept ws-caminho-arqindexado01 from environment "FUNCION_CAD_PATH"
+            if   ws-caminho-arqindexado01 = spaces
+                 move "C:\FUNCION.CAD"         to wid-arqindexado01
+            else
+                 move ws-caminho-arqindexado01 to wid-arqindexado01
+            end-if
+
+            move spaces to ws-caminho-diretorio-backup
+            accept ws-caminho-diretorio-backup from environment "FUNCION_BACKUP_DIR"
+            if   ws-caminho-diretorio-backup = spaces
+                 move "C:\Backup" to ws-caminho-diretorio-backup
+            end-if
+
+            accept ws-data-atual from date yyyymmdd
+
+            move zeros to ws-tam-diretorio-backup
+            inspect ws-caminho-diretorio-backup
+                    tallying ws-tam-diretorio-backup for trailing spaces
+            compute ws-tam-diretorio-backup =
+                    length of ws-caminho-diretorio-backup - ws-tam-diretorio-backup
+
+            move spaces to wid-arqbackup01
+            string ws-caminho-diretorio-backup
+                       (1:ws-tam-diretorio-backup) delimited by size
+                   "\FUNCION.CAD."                 delimited by size
+                   ws-data-atual                    delimited by size
+                   into wid-arqbackup01.
+       1050-exit.
+            exit.
+
+      *>============================================================================================
+       2000-processamento section.
+       2000.
+            open input arqindexado01
+            if   not ws-operacao-ok
+                 display "PROGRAMA02: erro ao abrir FUNCION.CAD - " ws-resultado-acesso
+                 exit section
+            end-if
+
+            open output arqbackup01
+            if   not ws-gravacao-ok
+                 display "PROGRAMA02: erro ao abrir arquivo de backup - "
+                         ws-resultado-acesso-backup
+                 close arqindexado01
+                 exit section
+            end-if
+
+            read arqindexado01 next
+            perform 2100-copia-registro
+               thru 2100-copia-registro-exit
+               until not ws-operacao-ok
+
+            close arqindexado01
+            close arqbackup01
+
+            display "PROGRAMA02: backup concluído - " wid-arqbackup01
+            display "PROGRAMA02: total de registros copiados - " ws-total-registros.
+       2000-exit.
+            exit.
+
+      *>============================================================================================
+       2100-copia-registro section.
+       2100.
+            move reg-chave              to bkp-chave
+            move reg-no-funcionario     to bkp-no-funcionario
+            move reg-en-funcionario     to bkp-en-funcionario
+            move reg-nu-funcionario     to bkp-nu-funcionario
+            move reg-cp-funcionario     to bkp-cp-funcionario
+            move reg-te-funcionario     to bkp-te-funcionario
+            move reg-vl-salario-base    to bkp-vl-salario-base
+            move reg-vl-salario-familia to bkp-vl-salario-familia
+            move reg-ec-funcionario     to bkp-ec-funcionario
+            move reg-uf-funcionario     to bkp-uf-funcionario
+            move reg-ci-funcionario     to bkp-ci-funcionario
+            move reg-ba-funcionario     to bkp-ba-funcionario
+            move reg-dt-hr-alteracao    to bkp-dt-hr-alteracao
+            write reg-arq-backup-01
+            add 1 to ws-total-registros
+            read arqindexado01 next.
+       2100-copia-registro-exit.
+            exit.
+
+      *>============================================================================================
+       3000-finalizacao section.
+       3000.
+            continue.
+       3000-exit.
+            exit.
+
+      *>
