@@ -47,7 +47,7 @@
            03  reg-no-funcionario        pic x(30).
            03  reg-en-funcionario        pic x(30).
            03  reg-nu-funcionario        pic 9(05).
-           03  reg-cp-funcionario        pic 9(09).
+           03  reg-cp-funcionario        pic 9(11).
            03  reg-te-funcionario        pic 9(09).
            03  reg-vl-salario-base       pic 9(07)v99.
            03  reg-vl-salario-familia    pic 9(05)v99.
@@ -55,10 +55,13 @@
            03  reg-uf-funcionario        pic x(02).
            03  reg-ci-funcionario        pic x(17).
            03  reg-ba-funcionario        pic x(17).
+           03  reg-dt-hr-alteracao.
+               05  reg-dt-alteracao      pic 9(08).
+               05  reg-hr-alteracao      pic 9(06).
 
        fd  arqsequencial01.
 
-       01  reg-arq-sequencial-01         pic x(150).
+       01  reg-arq-sequencial-01         pic x(180).
 
       *>============================================================================================
        working-storage section.
@@ -69,6 +72,104 @@
                88 ws-operacao-ok        value "00" "02".
                88 ws-arq-inexistente    value "35".
 
+       01   ws-validacao-cpf.
+            03 ws-cpf-numero            pic 9(11).
+            03 ws-cpf-digitos redefines ws-cpf-numero.
+               05 ws-cpf-d1             pic 9.
+               05 ws-cpf-d2             pic 9.
+               05 ws-cpf-d3             pic 9.
+               05 ws-cpf-d4             pic 9.
+               05 ws-cpf-d5             pic 9.
+               05 ws-cpf-d6             pic 9.
+               05 ws-cpf-d7             pic 9.
+               05 ws-cpf-d8             pic 9.
+               05 ws-cpf-d9             pic 9.
+               05 ws-cpf-d10            pic 9.
+               05 ws-cpf-d11            pic 9.
+            03 ws-cpf-soma1             pic 9(04).
+            03 ws-cpf-soma2             pic 9(04).
+            03 ws-cpf-quociente         pic 9(04).
+            03 ws-cpf-resto1            pic 9(04).
+            03 ws-cpf-resto2            pic 9(04).
+            03 ws-cpf-dv1               pic 9.
+            03 ws-cpf-dv2               pic 9.
+            03 ws-sw-cpf-valido         pic x(01).
+               88 cpf-valido            value "S".
+               88 cpf-invalido          value "N".
+
+       01   ws-verifica-cpf-duplicado.
+            03 ws-sw-cpf-duplicado           pic x(01).
+               88 cpf-duplicado              value "S".
+               88 cpf-nao-duplicado          value "N".
+            03 ws-cd-funcionario-duplicado   pic 9(07).
+
+       01   ws-pesquisa-funcionario.
+            03 ws-sw-linha-pesquisa          pic x(01).
+               88 ws-linha-confere           value "S".
+               88 ws-linha-nao-confere       value "N".
+            03 ws-no-funcionario-seguro      pic x(30).
+            03 ws-ci-funcionario-seguro      pic x(17).
+            03 ws-no-pesquisa-seguro         pic x(30).
+            03 ws-ci-pesquisa-seguro         pic x(20).
+            03 ws-uf-pesquisa-seguro         pic x(02).
+
+       01   ws-tabela-inss.
+            03 ws-inss-faixa1-limite         pic 9(07)v99 value 1320,00.
+            03 ws-inss-faixa1-aliquota       pic 9v999    value 0,075.
+            03 ws-inss-faixa2-limite         pic 9(07)v99 value 2571,29.
+            03 ws-inss-faixa2-aliquota       pic 9v999    value 0,09.
+            03 ws-inss-faixa3-limite         pic 9(07)v99 value 3856,94.
+            03 ws-inss-faixa3-aliquota       pic 9v999    value 0,12.
+            03 ws-inss-faixa4-limite         pic 9(07)v99 value 7507,49.
+            03 ws-inss-faixa4-aliquota       pic 9v999    value 0,14.
+            03 ws-inss-valor-teto            pic 9(07)v99 value 876,97.
+
+       01   ws-tabela-irrf.
+            03 ws-irrf-faixa1-limite         pic 9(07)v99 value 2259,20.
+            03 ws-irrf-faixa2-limite         pic 9(07)v99 value 2826,65.
+            03 ws-irrf-faixa2-aliquota       pic 9v999    value 0,075.
+            03 ws-irrf-faixa2-deducao        pic 9(07)v99 value 169,44.
+            03 ws-irrf-faixa3-limite         pic 9(07)v99 value 3751,05.
+            03 ws-irrf-faixa3-aliquota       pic 9v999    value 0,15.
+            03 ws-irrf-faixa3-deducao        pic 9(07)v99 value 381,44.
+            03 ws-irrf-faixa4-limite         pic 9(07)v99 value 4664,68.
+            03 ws-irrf-faixa4-aliquota       pic 9v999    value 0,225.
+            03 ws-irrf-faixa4-deducao        pic 9(07)v99 value 662,77.
+            03 ws-irrf-faixa5-aliquota       pic 9v999    value 0,275.
+            03 ws-irrf-faixa5-deducao        pic 9(07)v99 value 896,00.
+
+       01   ws-controle-concorrencia.
+            03 ws-data-atual                 pic 9(08).
+            03 ws-hora-atual                 pic 9(06).
+            03 ws-sw-registro-alterado       pic x(01).
+               88 registro-alterado          value "S".
+               88 registro-nao-alterado      value "N".
+
+       01   ws-valida-obrigatorios.
+            03 ws-sw-campos-obrigatorios     pic x(01).
+               88 campos-obrigatorios-ok     value "S".
+               88 campos-obrigatorios-nok    value "N".
+            03 ws-campo-obrigatorio-faltante pic x(20).
+
+       01   ws-configuracao-arquivos.
+            03 ws-caminho-arqindexado01      pic x(100).
+            03 ws-caminho-arqsequencial01    pic x(100).
+
+       01   ws-holerite.
+            03 ws-salario-bruto              pic 9(07)v99.
+            03 ws-base-irrf                  pic 9(07)v99.
+            03 ws-valor-inss                 pic 9(07)v99.
+            03 ws-valor-irrf                 pic s9(07)v99.
+            03 ws-salario-liquido            pic 9(07)v99.
+
+       01   ws-holerite-editado.
+            03 wh-vl-salario-base            pic z.zzz.zz9,99.
+            03 wh-vl-salario-familia         pic z.zzz.zz9,99.
+            03 wh-salario-bruto              pic z.zzz.zz9,99.
+            03 wh-valor-inss                 pic z.zzz.zz9,99.
+            03 wh-valor-irrf                 pic z.zzz.zz9,99.
+            03 wh-salario-liquido            pic z.zzz.zz9,99.
+
        01   cgi-input is external-form.
             03 f-campos-formulario.
                05 f-opcao                       pic 9(07) identified by "opcao".
@@ -76,7 +177,7 @@
                05 f-no-funcionario              pic x(30) identified by "noFuncionario".
                05 f-en-funcionario              pic x(30) identified by "enFuncionario".
                05 f-nu-funcionario              pic 9(05) identified by "nuFuncionario".
-               05 f-cp-funcionario              pic 9(09) identified by "cpFuncionario".
+               05 f-cp-funcionario              pic 9(11) identified by "cpFuncionario".
                05 f-te-funcionario              pic 9(09) identified by "teFuncionario".
                05 f-vl-salario-base             pic 9(07) identified by "vlSalarioBase".
                05 f-vl-salario-familia          pic 9(05) identified by "vlSalarioFamilia".
@@ -84,6 +185,10 @@
                05 f-uf-funcionario              pic x(02) identified by "ufFuncionario".
                05 f-ci-funcionario              pic x(17) identified by "ciFuncionario".
                05 f-ba-funcionario              pic x(17) identified by "baFuncionario".
+               05 f-dt-hr-alteracao             pic 9(14) identified by "dtHrAlteracao".
+               05 f-no-pesquisa                 pic x(30) identified by "noPesquisa".
+               05 f-ci-pesquisa                 pic x(20) identified by "ciPesquisa".
+               05 f-uf-pesquisa                 pic x(02) identified by "ufPesquisa".
 
       *>============================================================================================
        procedure division.
@@ -105,12 +210,34 @@
             initialize                  cgi-input
             accept cgi-input
 
+            perform 1050-obtem-caminhos
             perform 1100-cabecalho-html-aux
             .
 
        1000-exit.
             exit.
 
+      *>============================================================================================
+       1050-obtem-caminhos section.
+       1050.
+            move spaces to ws-caminho-arqindexado01
+            accept ws-caminho-arqindexado01 from environment "FUNCION_CAD_PATH"
+            if   ws-caminho-arqindexado01 = spaces
+                 move "C:\FUNCION.CAD"        to wid-arqindexado01
+            else
+                 move ws-caminho-arqindexado01 to wid-arqindexado01
+            end-if
+
+            move spaces to ws-caminho-arqsequencial01
+            accept ws-caminho-arqsequencial01 from environment "LOG_TXT_PATH"
+            if   ws-caminho-arqsequencial01 = spaces
+                 move "C:\Treinamento\Treinamento02\LOG.TXT" to wid-arqsequencial01
+            else
+                 move ws-caminho-arqsequencial01 to wid-arqsequencial01
+            end-if.
+       1050-exit.
+            exit.
+
       *>============================================================================================
        1100-cabecalho-html section.
        1100.
@@ -173,6 +300,10 @@
                    perform 2910-anterior
                 when 9
                    perform 2920-proximo
+                when 10
+                   perform 2930-pesquisa
+                when 11
+                   perform 2940-holerite
                 when other
                     exec html
                        <script>
@@ -192,16 +323,46 @@
       *>============================================================================================
        2200-salva section.
        2200.
-            perform 2900-move
+            perform 2957-valida-campos-obrigatorios
+            if   campos-obrigatorios-nok
+                 exec html
+                    <script>
+                        alert( 'Campo obrigatório não preenchido: :ws-campo-obrigatorio-faltante' );
+                    </script>
+                 end-exec
+                 perform 8000-tela
+                 exit section
+            end-if
+            perform 2950-valida-cpf
+            if   cpf-invalido
+                 exec html
+                    <script>
+                        alert( 'CPF inválido' );
+                    </script>
+                 end-exec
+                 perform 8000-tela
+                 exit section
+            end-if
             perform 2800-abre
             if   ws-operacao-ok
+                 perform 2955-verifica-cpf-duplicado
+                 if   cpf-duplicado
+                      exec html
+                         <script>
+                             alert( 'CPF já cadastrado para o funcionário :ws-cd-funcionario-duplicado' );
+                         </script>
+                      end-exec
+                      perform 8000-tela
+                      exit section
+                 end-if
+                 perform 2900-move
+                 perform 2960-marca-data-hora-alteracao
                  write reg-arq-indexado-01
                  exec html
                     <script>
                         alert( 'Gravou :f-cd-funcionario' );
                     </script>
                  end-exec
-                 move "C:\Treinamento\Treinamento02\LOG.TXT" to wid-arqsequencial01
                  open extend arqsequencial01
                  move spaces to reg-arq-sequencial-01
                  string "Gravou "
@@ -229,13 +390,31 @@
             perform 2800-abre
             perform 2900-move
             read arqindexado01
-            delete arqindexado01
+            if   ws-operacao-ok
+                 open extend arqsequencial01
+                 move spaces to reg-arq-sequencial-01
+                 string "Excluiu "
+                        reg-cd-funcionario ";"
+                        reg-no-funcionario delimited by "   " ";"
+                        reg-en-funcionario delimited by "   " ";"
+                        reg-nu-funcionario delimited by "   " ";"
+                        reg-cp-funcionario ";"
+                        reg-te-funcionario ";"
+                        reg-vl-salario-base ";"
+                        reg-vl-salario-familia ";"
+                        reg-ec-funcionario ";"
+                        reg-uf-funcionario ";"
+                        reg-ci-funcionario delimited by "   " ";"
+                        reg-ba-funcionario delimited by "   " ";" into reg-arq-sequencial-01
+                 write reg-arq-sequencial-01
+                 delete arqindexado01
                  exec html
                     <script>
                         alert( 'Funcionário Excluido' );
                     </script>
-                 end-exec.
-               perform 8000-tela.
+                 end-exec
+            end-if
+            perform 8000-tela.
        2300-exit.
             exit.
 
@@ -308,16 +487,66 @@
       *>============================================================================================
        2600-modifica section.
        2600.
-            perform 2900-move
+            perform 2957-valida-campos-obrigatorios
+            if   campos-obrigatorios-nok
+                 exec html
+                    <script>
+                        alert( 'Campo obrigatório não preenchido: :ws-campo-obrigatorio-faltante' );
+                    </script>
+                 end-exec
+                 perform 8000-tela
+                 exit section
+            end-if
+            perform 2950-valida-cpf
+            if   cpf-invalido
+                 exec html
+                    <script>
+                        alert( 'CPF inválido' );
+                    </script>
+                 end-exec
+                 perform 8000-tela
+                 exit section
+            end-if
             perform 2800-abre
             if   ws-operacao-ok
+                 move f-cd-funcionario to reg-cd-funcionario
+                 read arqindexado01
+                 if   not ws-operacao-ok
+                      exec html
+                         <script>
+                             alert( 'Funcionário não encontrado' );
+                         </script>
+                      end-exec
+                      perform 8000-tela
+                      exit section
+                 end-if
+                 if   reg-dt-hr-alteracao not = f-dt-hr-alteracao
+                      exec html
+                         <script>
+                             alert( 'Registro alterado por outro usuário, atualize antes de tentar novamente' );
+                         </script>
+                      end-exec
+                      perform 8000-tela
+                      exit section
+                 end-if
+                 perform 2955-verifica-cpf-duplicado
+                 if   cpf-duplicado
+                      exec html
+                         <script>
+                             alert( 'CPF já cadastrado para o funcionário :ws-cd-funcionario-duplicado' );
+                         </script>
+                      end-exec
+                      perform 8000-tela
+                      exit section
+                 end-if
+                 perform 2900-move
+                 perform 2960-marca-data-hora-alteracao
                  rewrite reg-arq-indexado-01
                  exec html
                     <script>
                         alert( 'Modificou :f-cd-funcionario' );
                     </script>
                  end-exec
-                 move "C:\Treinamento\Treinamento02\LOG.TXT" to wid-arqsequencial01
                  open extend arqsequencial01
                  move spaces to reg-arq-sequencial-01
                  string "Modificou "
@@ -353,7 +582,6 @@
       *>============================================================================================
        2800-abre section.
        2800.
-            move "C:\FUNCION.CAD" to wid-arqindexado01
             open i-o arqindexado01
             if   not ws-operacao-ok
                  exec html
@@ -385,6 +613,112 @@
        2900-exit.
             exit.
 
+      *>============================================================================================
+       2950-valida-cpf section.
+       2950.
+            move f-cp-funcionario  to ws-cpf-numero
+            set  cpf-valido        to true
+
+            if   ws-cpf-d1 = ws-cpf-d2 and ws-cpf-d1 = ws-cpf-d3
+            and  ws-cpf-d1 = ws-cpf-d4 and ws-cpf-d1 = ws-cpf-d5
+            and  ws-cpf-d1 = ws-cpf-d6 and ws-cpf-d1 = ws-cpf-d7
+            and  ws-cpf-d1 = ws-cpf-d8 and ws-cpf-d1 = ws-cpf-d9
+            and  ws-cpf-d1 = ws-cpf-d10 and ws-cpf-d1 = ws-cpf-d11
+                 set  cpf-invalido to true
+            end-if
+
+            if   cpf-valido
+                 compute ws-cpf-soma1 = (ws-cpf-d1 * 10) + (ws-cpf-d2 * 9)
+                                       + (ws-cpf-d3 * 8) + (ws-cpf-d4 * 7)
+                                       + (ws-cpf-d5 * 6) + (ws-cpf-d6 * 5)
+                                       + (ws-cpf-d7 * 4) + (ws-cpf-d8 * 3)
+                                       + (ws-cpf-d9 * 2)
+                 divide ws-cpf-soma1 by 11 giving ws-cpf-quociente
+                                             remainder ws-cpf-resto1
+                 if   ws-cpf-resto1 is less than 2
+                      move 0                       to ws-cpf-dv1
+                 else
+                      subtract ws-cpf-resto1 from 11 giving ws-cpf-dv1
+                 end-if
+
+                 compute ws-cpf-soma2 = (ws-cpf-d1 * 11) + (ws-cpf-d2 * 10)
+                                       + (ws-cpf-d3 * 9) + (ws-cpf-d4 * 8)
+                                       + (ws-cpf-d5 * 7) + (ws-cpf-d6 * 6)
+                                       + (ws-cpf-d7 * 5) + (ws-cpf-d8 * 4)
+                                       + (ws-cpf-d9 * 3) + (ws-cpf-dv1 * 2)
+                 divide ws-cpf-soma2 by 11 giving ws-cpf-quociente
+                                             remainder ws-cpf-resto2
+                 if   ws-cpf-resto2 is less than 2
+                      move 0                       to ws-cpf-dv2
+                 else
+                      subtract ws-cpf-resto2 from 11 giving ws-cpf-dv2
+                 end-if
+
+                 if   ws-cpf-dv1 not = ws-cpf-d10
+                 or   ws-cpf-dv2 not = ws-cpf-d11
+                      set  cpf-invalido to true
+                 end-if
+            end-if.
+       2950-exit.
+            exit.
+
+      *>============================================================================================
+       2955-verifica-cpf-duplicado section.
+       2955.
+            set  cpf-nao-duplicado    to true
+            move zeros                to reg-chave
+            start arqindexado01 key is not less than reg-chave
+            if   ws-operacao-ok
+                 read arqindexado01 next
+                 perform 2956-compara-cpf-duplicado
+                    thru 2956-compara-cpf-duplicado-exit
+                    until not ws-operacao-ok or cpf-duplicado
+            end-if.
+       2955-exit.
+            exit.
+
+      *>============================================================================================
+       2956-compara-cpf-duplicado section.
+       2956.
+            if   reg-cp-funcionario = f-cp-funcionario
+            and  reg-cd-funcionario not = f-cd-funcionario
+                 set  cpf-duplicado           to true
+                 move reg-cd-funcionario      to ws-cd-funcionario-duplicado
+            else
+                 read arqindexado01 next
+            end-if.
+       2956-compara-cpf-duplicado-exit.
+            exit.
+
+      *>============================================================================================
+       2957-valida-campos-obrigatorios section.
+       2957.
+            set  campos-obrigatorios-ok to true
+            move spaces to ws-campo-obrigatorio-faltante
+
+            if   f-ec-funcionario = spaces
+                 move "Estado Civil"      to ws-campo-obrigatorio-faltante
+                 set  campos-obrigatorios-nok to true
+            end-if
+
+            if   campos-obrigatorios-ok
+            and  f-uf-funcionario = spaces
+                 move "UF"                to ws-campo-obrigatorio-faltante
+                 set  campos-obrigatorios-nok to true
+            end-if.
+       2957-exit.
+            exit.
+
+      *>============================================================================================
+       2960-marca-data-hora-alteracao section.
+       2960.
+            accept ws-data-atual from date yyyymmdd
+            accept ws-hora-atual from time
+            move ws-data-atual   to reg-dt-alteracao
+            move ws-hora-atual   to reg-hr-alteracao.
+       2960-exit.
+            exit.
+
       *>============================================================================================
        2990-localiza section.
        2990.
@@ -402,6 +736,7 @@
                   document.all.ufFuncionario.value =    ":reg-uf-funcionario";
                   document.all.ciFuncionario.value =    ":reg-ci-funcionario";
                   document.all.baFuncionario.value =    ":reg-ba-funcionario";
+                  document.all.dtHrAlteracao.value =    ":reg-dt-hr-alteracao";
                </script>
             end-exec.
        2990-exit.
@@ -503,6 +838,220 @@
        2920-exit.
             exit.
 
+      *>============================================================================================
+       2930-pesquisa section.
+       2930.
+            perform 2800-abre
+            perform 8100-tela-pesquisa-topo
+            move zeros to reg-chave
+            start arqindexado01 key is not less than reg-chave
+            if   ws-operacao-ok
+                 read arqindexado01 next
+                 perform 2932-lista-pesquisa-linha
+                    thru 2932-lista-pesquisa-linha-exit
+                    until not ws-operacao-ok
+            end-if
+            perform 8110-tela-pesquisa-rodape.
+       2930-exit.
+            exit.
+
+      *>============================================================================================
+       2932-lista-pesquisa-linha section.
+       2932.
+            perform 2933-verifica-criterio-pesquisa
+            if   ws-linha-confere
+                 perform 2934-neutraliza-linha-pesquisa
+                 exec html
+                    <TR class=linhaPesquisa onclick="SelecionarPesquisa(':reg-cd-funcionario');">
+                       <TD>:reg-cd-funcionario</TD>
+                       <TD>:ws-no-funcionario-seguro</TD>
+                       <TD>:ws-ci-funcionario-seguro</TD>
+                       <TD>:reg-uf-funcionario</TD>
+                    </TR>
+                 end-exec
+            end-if
+            read arqindexado01 next.
+       2932-lista-pesquisa-linha-exit.
+            exit.
+
+      *>============================================================================================
+       2934-neutraliza-linha-pesquisa section.
+       2934.
+            move reg-no-funcionario to ws-no-funcionario-seguro
+            move reg-ci-funcionario to ws-ci-funcionario-seguro
+            inspect ws-no-funcionario-seguro replacing all "<" by space
+                                                      all ">" by space
+                                                      all '"' by space
+                                                      all "'" by space
+                                                      all "&" by space
+            inspect ws-ci-funcionario-seguro replacing all "<" by space
+                                                      all ">" by space
+                                                      all '"' by space
+                                                      all "'" by space
+                                                      all "&" by space.
+       2934-exit.
+            exit.
+
+      *>============================================================================================
+       2935-neutraliza-topo-pesquisa section.
+       2935.
+            move f-no-pesquisa to ws-no-pesquisa-seguro
+            move f-ci-pesquisa to ws-ci-pesquisa-seguro
+            move f-uf-pesquisa to ws-uf-pesquisa-seguro
+            inspect ws-no-pesquisa-seguro replacing all "<" by space
+                                                     all ">" by space
+                                                     all '"' by space
+                                                     all "'" by space
+                                                     all "&" by space
+            inspect ws-ci-pesquisa-seguro replacing all "<" by space
+                                                     all ">" by space
+                                                     all '"' by space
+                                                     all "'" by space
+                                                     all "&" by space
+            inspect ws-uf-pesquisa-seguro replacing all "<" by space
+                                                     all ">" by space
+                                                     all '"' by space
+                                                     all "'" by space
+                                                     all "&" by space.
+       2935-exit.
+            exit.
+
+      *>============================================================================================
+       2933-verifica-criterio-pesquisa section.
+       2933.
+            set  ws-linha-confere to true
+            if   f-no-pesquisa not = spaces
+            and  reg-no-funcionario not = f-no-pesquisa
+                 set  ws-linha-nao-confere to true
+            end-if
+            if   ws-linha-confere
+            and  f-ci-pesquisa not = spaces
+            and  reg-ci-funcionario not = f-ci-pesquisa
+                 set  ws-linha-nao-confere to true
+            end-if
+            if   ws-linha-confere
+            and  f-uf-pesquisa not = spaces
+            and  reg-uf-funcionario not = f-uf-pesquisa
+                 set  ws-linha-nao-confere to true
+            end-if.
+       2933-exit.
+            exit.
+
+      *>============================================================================================
+       2940-holerite section.
+       2940.
+            perform 2800-abre
+            perform 2900-move
+            read arqindexado01
+            if   ws-operacao-ok
+                 compute ws-salario-bruto = reg-vl-salario-base
+                                           + reg-vl-salario-familia
+                 perform 2941-calcula-inss
+                 perform 2942-calcula-irrf
+                 compute ws-salario-liquido = ws-salario-bruto
+                                             - ws-valor-inss
+                                             - ws-valor-irrf
+                 perform 2943-edita-valores-holerite
+                 perform 8200-tela-holerite
+            else
+                 exec html
+                    <script>
+                        alert( 'Funcionário não encontrado' );
+                    </script>
+                 end-exec
+                 perform 8000-tela
+            end-if.
+       2940-exit.
+            exit.
+
+      *>============================================================================================
+       2941-calcula-inss section.
+       2941.
+            if   ws-salario-bruto is less than or equal to ws-inss-faixa1-limite
+                 compute ws-valor-inss rounded =
+                         ws-salario-bruto * ws-inss-faixa1-aliquota
+            else
+            if   ws-salario-bruto is less than or equal to ws-inss-faixa2-limite
+                 compute ws-valor-inss rounded =
+                         (ws-inss-faixa1-limite * ws-inss-faixa1-aliquota)
+                       + ((ws-salario-bruto - ws-inss-faixa1-limite)
+                              * ws-inss-faixa2-aliquota)
+            else
+            if   ws-salario-bruto is less than or equal to ws-inss-faixa3-limite
+                 compute ws-valor-inss rounded =
+                         (ws-inss-faixa1-limite * ws-inss-faixa1-aliquota)
+                       + ((ws-inss-faixa2-limite - ws-inss-faixa1-limite)
+                              * ws-inss-faixa2-aliquota)
+                       + ((ws-salario-bruto - ws-inss-faixa2-limite)
+                              * ws-inss-faixa3-aliquota)
+            else
+            if   ws-salario-bruto is less than or equal to ws-inss-faixa4-limite
+                 compute ws-valor-inss rounded =
+                         (ws-inss-faixa1-limite * ws-inss-faixa1-aliquota)
+                       + ((ws-inss-faixa2-limite - ws-inss-faixa1-limite)
+                              * ws-inss-faixa2-aliquota)
+                       + ((ws-inss-faixa3-limite - ws-inss-faixa2-limite)
+                              * ws-inss-faixa3-aliquota)
+                       + ((ws-salario-bruto - ws-inss-faixa3-limite)
+                              * ws-inss-faixa4-aliquota)
+            else
+                 move ws-inss-valor-teto to ws-valor-inss
+            end-if
+            end-if
+            end-if
+            end-if.
+       2941-exit.
+            exit.
+
+      *>============================================================================================
+       2942-calcula-irrf section.
+       2942.
+            compute ws-base-irrf = ws-salario-bruto - ws-valor-inss
+
+            if   ws-base-irrf is less than or equal to ws-irrf-faixa1-limite
+                 move zeros to ws-valor-irrf
+            else
+            if   ws-base-irrf is less than or equal to ws-irrf-faixa2-limite
+                 compute ws-valor-irrf rounded =
+                         (ws-base-irrf * ws-irrf-faixa2-aliquota)
+                       - ws-irrf-faixa2-deducao
+            else
+            if   ws-base-irrf is less than or equal to ws-irrf-faixa3-limite
+                 compute ws-valor-irrf rounded =
+                         (ws-base-irrf * ws-irrf-faixa3-aliquota)
+                       - ws-irrf-faixa3-deducao
+            else
+            if   ws-base-irrf is less than or equal to ws-irrf-faixa4-limite
+                 compute ws-valor-irrf rounded =
+                         (ws-base-irrf * ws-irrf-faixa4-aliquota)
+                       - ws-irrf-faixa4-deducao
+            else
+                 compute ws-valor-irrf rounded =
+                         (ws-base-irrf * ws-irrf-faixa5-aliquota)
+                       - ws-irrf-faixa5-deducao
+            end-if
+            end-if
+            end-if
+            end-if
+
+            if   ws-valor-irrf is less than zeros
+                 move zeros to ws-valor-irrf
+            end-if.
+       2942-exit.
+            exit.
+
+      *>============================================================================================
+       2943-edita-valores-holerite section.
+       2943.
+            move reg-vl-salario-base    to wh-vl-salario-base
+            move reg-vl-salario-familia to wh-vl-salario-familia
+            move ws-salario-bruto       to wh-salario-bruto
+            move ws-valor-inss          to wh-valor-inss
+            move ws-valor-irrf          to wh-valor-irrf
+            move ws-salario-liquido     to wh-salario-liquido.
+       2943-exit.
+            exit.
+
       *>============================================================================================
        3000-finalizacao section.
        3000.
@@ -526,6 +1075,7 @@
             }
             </STYLE-->
                <INPUT type=hidden name=opcao>
+               <INPUT type=hidden name=dtHrAlteracao>
                <TABLE width=100%>
                   <TR>
                      <TD class=titulocampo><CENTER>CADASTRO DE FUNCIONARIOS</CENTER><TR>
@@ -541,7 +1091,7 @@
                               <TD colspan=3><INPUT class="campo" bloco=1 name=noFuncionario tabIndex=2 size=40 maxlength=40 ></TD>
                            <TR>
                               <TD class=titulocampo>CPF&nbsp;</TD>
-                              <TD><INPUT class="campo" bloco=1 name=cpFuncionario tabIndex=3 size=9 maxlength=9 onKeyPress="return SomenteNumeros();" ></TD>
+                              <TD><INPUT class="campo" bloco=1 name=cpFuncionario tabIndex=3 size=11 maxlength=11 onKeyPress="return SomenteNumeros();" ></TD>
 
                               <TD class=titulocampo>Estado Civil&nbsp;</TD>
                               <TD><SELECT class="campo" bloco=1 name=ecFuncionario tabIndex=4 obrigatorio=1 >
@@ -590,6 +1140,8 @@
                               <TD><BUTTON name=BotModificar AccessKEY="M" tabIndex=501 onClick="Modificar();"><LABEL><U>M</U>odificar</LABEL></BUTTON></TD>
                               <TD><BUTTON name=BotLimpar AccessKEY="L" tabIndex=502 onClick="Limpar();"><LABEL><U>L</U>impar</LABEL></BUTTON></TD>
                               <TD><BUTTON name=BotExcluir AccessKEY="E" tabIndex=503 onClick="Excluir();"><LABEL><U>E</U>xcluir</LABEL></BUTTON></TD>
+                              <TD><BUTTON name=BotPesquisar AccessKEY="B" tabIndex=506 onClick="Pesquisar();"><LABEL><U>B</U>uscar</LABEL></BUTTON></TD>
+                              <TD><BUTTON name=BotHolerite AccessKEY="H" tabIndex=507 onClick="Holerite();"><LABEL><U>H</U>olerite</LABEL></BUTTON></TD>
                         </TABLE></TD>
                  </TABLE>
             end-exec
@@ -636,10 +1188,160 @@
                        document.all.opcao.value = 9;
                        document.form1.submit();
                    }
+                   function Pesquisar(){
+                       document.all.opcao.value = 10;
+                       document.form1.submit();
+                   }
+                   function Holerite(){
+                       document.all.cdFuncionario.disabled = false;
+                       document.all.opcao.value = 11;
+                       document.form1.submit();
+                   }
 
                </SCRIPT>
             end-exec.
        8000-exit.
             exit.
 
+      *>============================================================================================
+       8100-tela-pesquisa-topo section.
+       8100.
+            perform 2935-neutraliza-topo-pesquisa
+            exec html
+               <INPUT type=hidden name=opcao>
+               <INPUT type=hidden name=cdFuncionario>
+               <TABLE width=100%>
+                  <TR>
+                     <TD class=titulocampo><CENTER>PESQUISA DE FUNCIONARIOS</CENTER></TD>
+                  </TR>
+                  <TR>
+                     <TD>
+                        <TABLE rules=none width=100% border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen>
+                           <TR>
+                              <TD class=titulocampo>Nome&nbsp;</TD>
+                              <TD><INPUT class="campo" name=noPesquisa tabIndex=1 size=30 maxlength=30 value=":ws-no-pesquisa-seguro"></TD>
+                              <TD class=titulocampo>Cidade&nbsp;</TD>
+                              <TD><INPUT class="campo" name=ciPesquisa tabIndex=2 size=20 maxlength=20 value=":ws-ci-pesquisa-seguro"></TD>
+                              <TD class=titulocampo>UF&nbsp;</TD>
+                              <TD><INPUT class="campo" name=ufPesquisa tabIndex=3 size=02 maxlength=02 value=":ws-uf-pesquisa-seguro"></TD>
+                              <TD><BUTTON name=BotPesquisar tabIndex=4 onClick="Pesquisar();">Pesquisar</BUTTON></TD>
+                           </TR>
+                        </TABLE>
+                     </TD>
+                  </TR>
+                  <TR>
+                     <TD>
+                        <TABLE rules=all width=100% border=1 cellspacing=0 cellpadding=2 class=WindowScreen>
+                           <TR class=titulocampo>
+                              <TD>Código</TD>
+                              <TD>Nome</TD>
+                              <TD>Cidade</TD>
+                              <TD>UF</TD>
+                           </TR>
+            end-exec.
+       8100-exit.
+            exit.
+
+      *>============================================================================================
+       8110-tela-pesquisa-rodape section.
+       8110.
+            exec html
+                        </TABLE>
+                     </TD>
+                  </TR>
+               </TABLE>
+            end-exec
+
+            exec html
+               <SCRIPT>
+                   function Pesquisar(){
+                       document.all.opcao.value = 10;
+                       document.form1.submit();
+                   }
+                   function SelecionarPesquisa(codigo){
+                       document.all.cdFuncionario.value = codigo;
+                       document.all.opcao.value = 4;
+                       document.form1.submit();
+                   }
+               </SCRIPT>
+            end-exec.
+       8110-exit.
+            exit.
+
+      *>============================================================================================
+       8200-tela-holerite section.
+       8200.
+            exec html
+               <INPUT type=hidden name=opcao>
+               <INPUT type=hidden name=cdFuncionario value=":f-cd-funcionario">
+               <TABLE width=100% class=holerite>
+                  <TR>
+                     <TD class=titulocampo><CENTER>HOLERITE / DEMONSTRATIVO DE PAGAMENTO</CENTER></TD>
+                  </TR>
+                  <TR>
+                     <TD>
+                        <TABLE rules=all width=100% border=1 cellspacing=0 cellpadding=2 class=WindowScreen>
+                           <TR>
+                              <TD class=titulocampo>Código&nbsp;</TD>
+                              <TD>:reg-cd-funcionario</TD>
+                              <TD class=titulocampo>Nome&nbsp;</TD>
+                              <TD>:reg-no-funcionario</TD>
+                           </TR>
+                           <TR>
+                              <TD colspan=4>&nbsp;</TD>
+                           </TR>
+                           <TR class=titulocampo>
+                              <TD colspan=3>Descrição</TD>
+                              <TD>Valor</TD>
+                           </TR>
+                           <TR>
+                              <TD colspan=3>Salário Base</TD>
+                              <TD>:wh-vl-salario-base</TD>
+                           </TR>
+                           <TR>
+                              <TD colspan=3>Salário Família</TD>
+                              <TD>:wh-vl-salario-familia</TD>
+                           </TR>
+                           <TR>
+                              <TD colspan=3><B>Salário Bruto</B></TD>
+                              <TD><B>:wh-salario-bruto</B></TD>
+                           </TR>
+                           <TR>
+                              <TD colspan=3>(-) INSS</TD>
+                              <TD>:wh-valor-inss</TD>
+                           </TR>
+                           <TR>
+                              <TD colspan=3>(-) IRRF</TD>
+                              <TD>:wh-valor-irrf</TD>
+                           </TR>
+                           <TR>
+                              <TD colspan=3><B>Salário Líquido</B></TD>
+                              <TD><B>:wh-salario-liquido</B></TD>
+                           </TR>
+                        </TABLE>
+                     </TD>
+                  </TR>
+                  <TR>
+                     <TD>
+                        <BUTTON name=BotImprimir onClick="ImprimirHolerite();">Imprimir / Salvar PDF</BUTTON>
+                        <BUTTON name=BotVoltarHolerite onClick="VoltarHolerite();">Voltar</BUTTON>
+                     </TD>
+                  </TR>
+               </TABLE>
+            end-exec
+
+            exec html
+               <SCRIPT>
+                   function ImprimirHolerite(){
+                       window.print();
+                   }
+                   function VoltarHolerite(){
+                       document.all.opcao.value = 4;
+                       document.form1.submit();
+                   }
+               </SCRIPT>
+            end-exec.
+       8200-exit.
+            exit.
+
       *>
